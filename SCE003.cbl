@@ -25,6 +25,26 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CEP-LOGRA
                                    WITH DUPLICATES.
+      *
+           SELECT ARQFORDOC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DOC-NUMERO
+                    FILE STATUS  IS ST-ERRODOC.
+      *
+           SELECT ARQFORLOG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS LOG-CHAVE
+                    ALTERNATE RECORD KEY IS LOG-CODIGO
+                                   WITH DUPLICATES
+                    FILE STATUS  IS ST-ERROLOG.
+      *
+           SELECT ARQFORBANC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS BANC-CODIGO
+                    FILE STATUS  IS ST-ERROBANC.
 
 
       *
@@ -34,24 +54,7 @@
        FD ARQFOR
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQCLI.DAT".
-       01 REGFOR.
-          03 CADASTRO.
-            05 FOR-CODIGO            PIC 9(06).
-          03 FOR-TIPOFORNECEDOR      PIC X(01).
-          03 FOR-CPF                 PIC 9(11).
-          03 FOR-CNPJ                PIC 9(14).
-          03 FOR-NOME                PIC X(30).
-          03 FOR-APELIDO             PIC X(30).
-          03 FOR-CEP                 PIC 9(08).
-          03 FOR-LOGRADOURO          PIC X(24).
-          03 FOR-NUMERO              PIC X(11).
-          03 FOR-COMPLEMENTO         PIC X(24).
-          03 FOR-BAIRRO              PIC X(40).
-          03 FOR-CIDADE              PIC X(24).
-          03 FOR-ESTADO              PIC X(02).
-          03 FOR-TELEFONE            PIC 9(11).
-          03 FOR-EMAIL               PIC X(33).
-          03 FOR-CONTATO             PIC X(32).
+           COPY REGFOR.
 
       *
       *-----------------------------------------------------------------
@@ -65,12 +68,52 @@
                 03 CEP-CIDADE        PIC X(20).
                 03 CEP-UF            PIC X(02).
       *-----------------------------------------------------------------
+       FD ARQFORDOC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFORDOC.DAT".
+           COPY FORDOC.
+      *-----------------------------------------------------------------
+       FD ARQFORLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFORLOG.DAT".
+           COPY FORLOG.
+      *-----------------------------------------------------------------
+       FD ARQFORBANC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFORBANC.DAT".
+           COPY FORBANC.
+      *-----------------------------------------------------------------
 
        WORKING-STORAGE SECTION.
        01 W-OPCAO       PIC X(01) VALUE SPACES.
        01 W-UPPERCASE   PIC X(01) VALUE SPACES.
        01 W-ACT         PIC 9(02) VALUE ZEROS.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRODOC    PIC X(02) VALUE "00".
+       01 ST-ERROLOG    PIC X(02) VALUE "00".
+       01 ST-ERROBANC   PIC X(02) VALUE "00".
+       01 W-COD-EDIT    PIC ZZZZZ9.
+       01 W-DOC-ANTIGO  PIC 9(14) VALUE ZEROS.
+       01 W-LOG-TENT    PIC 9(02) VALUE ZEROS.
+
+      *--------------------------------------------
+      *-------[ TRILHA DE AUDITORIA - REQUEST 004 ]-----------------
+       01 W-OPERADOR        PIC X(08) VALUE SPACES.
+       01 W-DATAHORA-FULL   PIC X(21) VALUE SPACES.
+
+       01 W-ANTES.
+          05 W-A-NOME        PIC X(30).
+          05 W-A-CPF         PIC 9(11).
+          05 W-A-CNPJ        PIC 9(14).
+          05 W-A-CEP         PIC 9(08).
+          05 W-A-LOGRADOURO  PIC X(24).
+          05 W-A-BAIRRO      PIC X(40).
+          05 W-A-CIDADE      PIC X(24).
+          05 W-A-ESTADO      PIC X(02).
+          05 W-A-TELEFONE    PIC 9(11).
+          05 W-A-EMAIL       PIC X(33).
+          05 W-A-SITUACAO    PIC X(01).
+          05 W-A-TIPOFORNECEDOR PIC X(01).
 
 
        01 DCLI-ESTADO            PIC X(15) VALUE SPACES.
@@ -80,6 +123,74 @@
        01 MENS          PIC X(50) VALUE SPACES.
        01 W-SEL         PIC 9(01) VALUE ZEROS.
 
+      *--------------------------------------------
+      *-------[ PESQUISA DE FORNECEDOR POR NOME ]-------------------
+       01 W-NOME-PESQ      PIC X(30) VALUE SPACES.
+       01 W-PESQ-FIM       PIC X(01) VALUE "N".
+       01 W-PESQ-SEL       PIC 9(06) VALUE ZEROS.
+       01 W-PESQ-QTD       PIC 9(02) VALUE ZEROS.
+       01 W-PESQ-TAB.
+          05 W-PESQ-LINHA OCCURS 12 TIMES.
+             10 W-PESQ-COD    PIC ZZZZZ9.
+             10 W-PESQ-NOME   PIC X(30).
+
+      *--------------------------------------------
+      *-------[ PESQUISA/CADASTRO DE CEP EM LINHA ]------------------
+       01 W-LOGRA-PESQ     PIC X(30) VALUE SPACES.
+       01 W-CEP-ACHOU      PIC X(01) VALUE "N".
+       01 W-LOGRA-LEN      PIC 9(02) VALUE ZEROS.
+
+      *--------------------------------------------
+      *-------[ VALIDACAO DE DIGITO VERIFICADOR CPF/CNPJ ]----------
+       01 W-DOC-VALIDO         PIC X(01) VALUE "S".
+       01 W-TODOS-IGUAIS       PIC X(01) VALUE "S".
+       01 W-SOMA               PIC 9(05) VALUE ZEROS.
+       01 W-RESTO              PIC 9(02) VALUE ZEROS.
+       01 W-DV1                PIC 9(02) VALUE ZEROS.
+       01 W-DV2                PIC 9(02) VALUE ZEROS.
+       01 W-IDX                PIC 9(02) VALUE ZEROS.
+
+       01 W-CPF-NUM             PIC 9(11) VALUE ZEROS.
+       01 W-CPF-TAB REDEFINES W-CPF-NUM.
+          05 W-CPF-DIG          PIC 9(01) OCCURS 11.
+
+       01 W-CNPJ-NUM            PIC 9(14) VALUE ZEROS.
+       01 W-CNPJ-TAB REDEFINES W-CNPJ-NUM.
+          05 W-CNPJ-DIG         PIC 9(01) OCCURS 14.
+
+       01 W-CNPJ-PESO1.
+          05 FILLER             PIC 9(01) VALUE 5.
+          05 FILLER             PIC 9(01) VALUE 4.
+          05 FILLER             PIC 9(01) VALUE 3.
+          05 FILLER             PIC 9(01) VALUE 2.
+          05 FILLER             PIC 9(01) VALUE 9.
+          05 FILLER             PIC 9(01) VALUE 8.
+          05 FILLER             PIC 9(01) VALUE 7.
+          05 FILLER             PIC 9(01) VALUE 6.
+          05 FILLER             PIC 9(01) VALUE 5.
+          05 FILLER             PIC 9(01) VALUE 4.
+          05 FILLER             PIC 9(01) VALUE 3.
+          05 FILLER             PIC 9(01) VALUE 2.
+       01 W-CNPJ-PESO1-TAB REDEFINES W-CNPJ-PESO1.
+          05 W-CNPJ-PESO1-N     PIC 9(01) OCCURS 12.
+
+       01 W-CNPJ-PESO2.
+          05 FILLER             PIC 9(01) VALUE 6.
+          05 FILLER             PIC 9(01) VALUE 5.
+          05 FILLER             PIC 9(01) VALUE 4.
+          05 FILLER             PIC 9(01) VALUE 3.
+          05 FILLER             PIC 9(01) VALUE 2.
+          05 FILLER             PIC 9(01) VALUE 9.
+          05 FILLER             PIC 9(01) VALUE 8.
+          05 FILLER             PIC 9(01) VALUE 7.
+          05 FILLER             PIC 9(01) VALUE 6.
+          05 FILLER             PIC 9(01) VALUE 5.
+          05 FILLER             PIC 9(01) VALUE 4.
+          05 FILLER             PIC 9(01) VALUE 3.
+          05 FILLER             PIC 9(01) VALUE 2.
+       01 W-CNPJ-PESO2-TAB REDEFINES W-CNPJ-PESO2.
+          05 W-CNPJ-PESO2-N     PIC 9(01) OCCURS 13.
+
       *--------------------------------------------
       *
        SCREEN SECTION.
@@ -385,6 +496,9 @@
                VALUE  "|---------------------------------------".
            05  LINE 24  COLUMN 41
                VALUE  "---------------------------------------|".
+           05  TFOR-CNPJ
+               LINE 05  COLUMN 32  PIC 99.999.999/9999.99
+               USING  FOR-CNPJ.
 
 
 
@@ -439,6 +553,74 @@
            05  LINE 24  COLUMN 41
                VALUE  "---------------------------------------|".
 
+        01  TELAPESQUISA.
+           05  LINE 01  COLUMN 01
+               VALUE  "                    PESQUISA DE FORNECE".
+           05  LINE 01  COLUMN 41
+               VALUE  "DOR POR NOME                            ".
+           05  LINE 03  COLUMN 01
+               VALUE  " CODIGO   NOME".
+           05  LINE 04  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (1).
+           05  LINE 04  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (1).
+           05  LINE 05  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (2).
+           05  LINE 05  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (2).
+           05  LINE 06  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (3).
+           05  LINE 06  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (3).
+           05  LINE 07  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (4).
+           05  LINE 07  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (4).
+           05  LINE 08  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (5).
+           05  LINE 08  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (5).
+           05  LINE 09  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (6).
+           05  LINE 09  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (6).
+           05  LINE 10  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (7).
+           05  LINE 10  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (7).
+           05  LINE 11  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (8).
+           05  LINE 11  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (8).
+           05  LINE 12  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (9).
+           05  LINE 12  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (9).
+           05  LINE 13  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (10).
+           05  LINE 13  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (10).
+           05  LINE 14  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (11).
+           05  LINE 14  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (11).
+           05  LINE 15  COLUMN 03  PIC ZZZZZ9  USING W-PESQ-COD (12).
+           05  LINE 15  COLUMN 12  PIC X(30)   USING W-PESQ-NOME (12).
+           05  LINE 17  COLUMN 01
+               VALUE  " ENTER=PROXIMA PAGINA  ESC=SAIR   CODIGO:".
+           05  LINE 17  COLUMN 43 PIC 9(06) USING W-PESQ-SEL.
+
+        01  TELABANCO.
+           05  LINE 16  COLUMN 01
+               VALUE  " |-------------------------DADOS BANCARI".
+           05  LINE 16  COLUMN 41
+               VALUE  "OS/PIX--------------------------------|".
+           05  LINE 17  COLUMN 01
+               VALUE  " |  Banco   :          Agencia :        ".
+           05  LINE 17  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 18  COLUMN 01
+               VALUE  " |  Conta   :          Tipo (C/P) :     ".
+           05  LINE 18  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 19  COLUMN 01
+               VALUE  " |  Chave PIX :                        ".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                       |".
+           05  TFOR-BANCO
+               LINE 17  COLUMN 15  PIC 999
+               USING  BANC-BANCO.
+           05  TFOR-AGENCIA
+               LINE 17  COLUMN 34  PIC 99999
+               USING  BANC-AGENCIA.
+           05  TFOR-CONTA
+               LINE 18  COLUMN 15  PIC 9999999999
+               USING  BANC-CONTA.
+           05  TFOR-TIPOCONTA
+               LINE 18  COLUMN 37  PIC X(01)
+               USING  BANC-TIPOCONTA.
+           05  TFOR-CHAVEPIX
+               LINE 19  COLUMN 17  PIC X(40)
+               USING  BANC-CHAVEPIX.
+
 
 
       *-----------------------------------------------------------------
@@ -446,15 +628,15 @@
        INICIO.
 
       *-------------ABERTURA DO ARQUIVO -------------------
-       R0.    OPEN I-O ARQCLI
+       R0.    OPEN I-O ARQFOR
            IF ST-ERRO NOT = "00"
 
 
             IF ST-ERRO = "30"
-              OPEN OUTPUT ARQCLI
+              OPEN OUTPUT ARQFOR
               MOVE "CRIANDO ARQUIVO CADASTRO DE FUNCIONARIOS " TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
-              CLOSE ARQCLI
+              CLOSE ARQFOR
               GO TO INICIO
             ELSE
               IF ST-ERRO = "95"
@@ -467,7 +649,7 @@
                 GO TO ROT-FIM.
 
        R0A.
-           OPEN INPUT ARQCEP
+           OPEN I-O ARQCEP
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  MOVE "*** ARQUIVO DE CEP NAO ENCONTRADO **" TO MENS
@@ -480,17 +662,64 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0B.
+           OPEN I-O ARQFORDOC
+           IF ST-ERRODOC NOT = "00"
+              IF ST-ERRODOC = "30"
+                 OPEN OUTPUT ARQFORDOC
+                 CLOSE ARQFORDOC
+                 OPEN I-O ARQFORDOC
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CRUZAMENTO" TO
+                 MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       R0C.
+           OPEN I-O ARQFORLOG
+           IF ST-ERROLOG NOT = "00"
+              IF ST-ERROLOG = "30"
+                 OPEN OUTPUT ARQFORLOG
+                 CLOSE ARQFORLOG
+                 OPEN I-O ARQFORLOG
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE LOG " TO
+                 MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           ACCEPT W-OPERADOR FROM ENVIRONMENT "USER".
+
+       R0D.
+           OPEN I-O ARQFORBANC
+           IF ST-ERROBANC NOT = "00"
+              IF ST-ERROBANC = "30"
+                 OPEN OUTPUT ARQFORBANC
+                 CLOSE ARQFORBANC
+                 OPEN I-O ARQFORBANC
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO BANCARIO " TO
+                 MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
       *------------- INICIALIZACAO DAS VARIAVEIS------------
        R1.
            MOVE SPACES TO
-           DCLI-TIPOCLIENTE DCLI-ESTADO CLI-TIPOCLIENTE
-           CLI-NOME CLI-APELIDO CLI-LOGRADOURO CLI-NUMERO
-           CLI-COMPLEMENTO CLI-BAIRRO CLI-CIDADE CLI-ESTADO
-           CLI-EMAIL CLI-CONTATO.
+           DCLI-TIPOCLIENTE DCLI-ESTADO FOR-TIPOFORNECEDOR
+           FOR-NOME FOR-APELIDO FOR-LOGRADOURO FOR-NUMERO
+           FOR-COMPLEMENTO FOR-BAIRRO FOR-CIDADE FOR-ESTADO
+           FOR-EMAIL FOR-CONTATO.
            MOVE SPACES TO CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
+           MOVE SPACES TO BANC-TIPOCONTA BANC-CHAVEPIX
 
-           MOVE ZEROS TO CLI-CODIGO CLI-CPF CLI-CNPJ CLI-CEP
-           CLI-TELEFONE
+           MOVE ZEROS TO FOR-CODIGO FOR-CPF FOR-CNPJ FOR-CEP
+           FOR-TELEFONE
+           MOVE ZEROS TO BANC-CODIGO BANC-BANCO BANC-AGENCIA BANC-CONTA
+           MOVE SPACES TO W-A-NOME W-A-LOGRADOURO W-A-BAIRRO W-A-CIDADE
+           W-A-ESTADO W-A-EMAIL W-A-SITUACAO W-A-TIPOFORNECEDOR
+           MOVE ZEROS TO W-A-CPF W-A-CNPJ W-A-CEP W-A-TELEFONE
+           MOVE ZEROS TO W-SEL
+           MOVE "A" TO FOR-SITUACAO
       *-------------VISUALIZACAO DA TELA ------------------
 
            DISPLAY TELANOVA.
@@ -498,83 +727,160 @@
 
        R2.
 
-           ACCEPT TCLI-TIPOCLIENTE
+           ACCEPT TFOR-TIPOCLIENTE
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R7.
        R2A.
-           IF CLI-TIPOCLIENTE = "f" OR "F"
-              MOVE "Pessoa Fisica" TO DCLI-TIPOCLIENTE
-              MOVE "F" TO CLI-TIPOCLIENTE
+           IF FOR-TIPOFORNECEDOR = "f" OR "F"
+              MOVE "F" TO FOR-TIPOFORNECEDOR
            ELSE
-            IF CLI-TIPOCLIENTE = "J" OR "j"
-              MOVE "Pessoa Juridica" TO DCLI-TIPOCLIENTE
-              MOVE "J" TO CLI-TIPOCLIENTE
+            IF FOR-TIPOFORNECEDOR = "J" OR "j"
+              MOVE "J" TO FOR-TIPOFORNECEDOR
 
              ELSE
               MOVE "F - Pessoa Fisica : J - Pessoa Juridica" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO R2.
-           DISPLAY TDTIPOCLIENTE.
            DISPLAY TELALIMPAR.
-           DISPLAY TELANOVA.
+           PERFORM SELECIONA-TELA.
 
 
 
 
        R3.
-           ACCEPT TCLI-CODIGO.
+           ACCEPT TFOR-CODIGO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                  CLOSE ARQCLI
+                  CLOSE ARQFOR
                   STOP RUN.
-           IF CLI-CODIGO = SPACES
+           IF FOR-CODIGO = ZEROS
               MOVE "*** CODIGO NAO PODE FICAR EM BRANCO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R3.
-       LER-ARQCLI.
-           READ ARQCLI
+       LER-ARQFOR.
+           READ ARQFOR
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
-                PERFORM R7A
-
-                DISPLAY TELANOVA
-                MOVE "*** CLIENTE JA CADASTRAD0 ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ACE-001
+                PERFORM CAPTURA-ANTES
+                PERFORM LER-CEP-CADASTRADO
+                PERFORM SELECIONA-TELA
+                IF FOR-SITUACAO = "I"
+                   PERFORM REABRE-OPC THRU REO-OPC
+                ELSE
+                   MOVE "*** CLIENTE JA CADASTRAD0 ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                END-IF
+                IF W-SEL = 1
+                   GO TO R4
+                ELSE
+                   GO TO ACE-001
+                END-IF
              ELSE
                 MOVE "ERRO NA LEITURA ARQUIVO CADAMIGO" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM
            ELSE
                 MOVE "*** CLIENTE NAO CADASTRAD0 ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+
+      *--------------------------------------------------------------
+      *---[ REDISPLAY DO CEP JA CADASTRADO (CODIGO EXISTENTE) ]-------
+       LER-CEP-CADASTRADO.
+           MOVE FOR-CEP TO CEP-NUMCEP.
+           READ ARQCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                PERFORM SELECIONA-TELA.
+
+      *--------------------------------------------------------------
+      *---[ CODIGO INATIVO: CONFIRMA REABERTURA ANTES DE REATIVAR ]---
+       REABRE-OPC.
+           MOVE "*** CODIGO INATIVO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           DISPLAY (17, 20) "REABRIR ESTE FORNECEDOR (S/N)    : ".
+       REO-OPC.
+           ACCEPT (17, 56) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** FORNECEDOR CONTINUA INATIVO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ELSE
+              IF W-OPCAO NOT = "S" AND "s"
+                 MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO REO-OPC
+              ELSE
+                 MOVE "A" TO FOR-SITUACAO
+                 REWRITE REGFOR
+                 IF ST-ERRO = "00" OR "02"
+                    MOVE "A" TO LOG-OPERACAO
+                    PERFORM GRAVA-LOG
+                    MOVE "*** FORNECEDOR REABERTO ***" TO MENS
+                 ELSE
+                    MOVE "ERRO NA REABERTURA DO REGISTRO" TO MENS
+                 END-IF
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              END-IF.
 
        R4.
-           ACCEPT TCLI-CPF.
+           IF FOR-TIPOFORNECEDOR = "J"
+              ACCEPT TFOR-CNPJ
+           ELSE
+              ACCEPT TFOR-CPF.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R3.
-           IF CLI-CPF = SPACES
-              MOVE "CPF NAO PODE FICAR EM BRANCO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R4.
+           IF FOR-TIPOFORNECEDOR = "J"
+              IF FOR-CNPJ = ZEROS
+                 MOVE "CNPJ NAO PODE FICAR EM BRANCO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+           ELSE
+              IF FOR-CPF = ZEROS
+                 MOVE "CPF NAO PODE FICAR EM BRANCO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4.
+
+       R4A.
+           IF FOR-TIPOFORNECEDOR = "J"
+              MOVE FOR-CNPJ TO DOC-NUMERO
+           ELSE
+              MOVE FOR-CPF TO DOC-NUMERO.
+           READ ARQFORDOC
+           IF ST-ERRODOC = "00"
+              IF DOC-CODIGO NOT = FOR-CODIGO
+                 MOVE DOC-CODIGO TO W-COD-EDIT
+                 STRING "*** DOCUMENTO JA CADASTRADO NO CODIGO "
+                        DELIMITED BY SIZE
+                        W-COD-EDIT DELIMITED BY SIZE
+                        " ***" DELIMITED BY SIZE
+                        INTO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4.
 
        R5.
-           ACCEPT TCLI-NOME.
+           ACCEPT TFOR-NOME.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R3.
-           IF CLI-NOME = SPACES
+           IF FOR-NOME = SPACES
               MOVE "NOME NAO PODE FICAR EM BRANCO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R5.
        R6.
-           ACCEPT TCLI-APELIDO.
+           ACCEPT TFOR-APELIDO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R4.
-           IF CLI-APELIDO = SPACES
+           IF FOR-APELIDO = SPACES
               MOVE " *** APELIDO NAO PODE FICAR EM BRANCO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R5.
@@ -583,76 +889,191 @@
            ACCEPT TCLI-CEP
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   DISPLAY TELANOVA
+                   PERFORM SELECIONA-TELA
                    GO TO R7.
-           IF CLI-CEP = 0
+           IF FOR-CEP = 0
                  MOVE "*** CEP NÃO INFORMADO  ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R8.
        R7A.
-           MOVE CLI-CEP TO CEP-NUMCEP.
+           MOVE FOR-CEP TO CEP-NUMCEP.
            READ ARQCEP
            IF ST-ERRO NOT = "00"
                IF ST-ERRO = "23"
-                   MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R8
+                   GO TO CEP-NAO-ENCONTRADO
                ELSE
                   MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM
            ELSE
-                DISPLAY TELANOVA.
+                PERFORM SELECIONA-TELA
+                GO TO R8.
 
+      *--------------------------------------------------------------
+      *---[ CEP NAO ENCONTRADO: PESQUISA POR LOGRADOURO OU CADASTRO ]-
+       CEP-NAO-ENCONTRADO.
+           MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           DISPLAY (17, 20) "PESQUISAR PELO NOME DA RUA (S/N) : ".
+       CNE-OPC.
+           ACCEPT (17, 54) W-OPCAO
+           IF W-OPCAO = "S" OR "s"
+              GO TO CEP-PESQ-LOGRA
+           ELSE
+              IF W-OPCAO = "N" OR "n"
+                 GO TO CEP-CADASTRA-NOVO
+              ELSE
+                 MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CNE-OPC.
 
+       CEP-PESQ-LOGRA.
+           DISPLAY (17, 20) "DIGITE O NOME DA RUA (LOGRADOURO): ".
+           ACCEPT (17, 56) W-LOGRA-PESQ
+           COMPUTE W-LOGRA-LEN = FUNCTION LENGTH (FUNCTION TRIM
+                                                   (W-LOGRA-PESQ))
+           IF W-LOGRA-LEN = 0
+              MOVE 1 TO W-LOGRA-LEN.
+           MOVE W-LOGRA-PESQ TO CEP-LOGRA
+           START ARQCEP KEY IS NOT LESS THAN CEP-LOGRA
+           IF ST-ERRO NOT = "00"
+              MOVE "N" TO W-CEP-ACHOU
+           ELSE
+              READ ARQCEP NEXT RECORD
+                 AT END
+                    MOVE "N" TO W-CEP-ACHOU
+                 NOT AT END
+                    MOVE "S" TO W-CEP-ACHOU
+              END-READ
+              IF W-CEP-ACHOU = "S"
+                 IF CEP-LOGRA (1:W-LOGRA-LEN) NOT =
+                    W-LOGRA-PESQ (1:W-LOGRA-LEN)
+                    MOVE "N" TO W-CEP-ACHOU
+                 END-IF
+              END-IF.
+           IF W-CEP-ACHOU = "N"
+              MOVE "*** NENHUM LOGRADOURO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO CEP-CADASTRA-NOVO
+           ELSE
+              MOVE CEP-NUMCEP TO FOR-CEP
+              PERFORM SELECIONA-TELA
+              MOVE "*** CEP LOCALIZADO PELO LOGRADOURO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
 
+       CEP-CADASTRA-NOVO.
+           DISPLAY (17, 20) "CADASTRAR ESTE CEP AGORA (S/N)   : ".
+       CCN-OPC.
+           ACCEPT (17, 56) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** CEP NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8
+           ELSE
+              IF W-OPCAO NOT = "S" AND "s"
+                 MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CCN-OPC
+              ELSE
+                 MOVE FOR-CEP TO CEP-NUMCEP
+                 DISPLAY (18, 20) "LOGRADOURO :"
+                 ACCEPT (18, 33) CEP-LOGRA
+                 DISPLAY (19, 20) "BAIRRO     :"
+                 ACCEPT (19, 33) CEP-BAIRRO
+                 DISPLAY (20, 20) "CIDADE     :"
+                 ACCEPT (20, 33) CEP-CIDADE
+                 DISPLAY (21, 20) "UF         :"
+                 ACCEPT (21, 33) CEP-UF
+                 WRITE REGCEP
+                 IF ST-ERRO = "00"
+                    PERFORM SELECIONA-TELA
+                    MOVE "*** CEP CADASTRADO COM SUCESSO ***" TO MENS
+                 ELSE
+                    MOVE "*** ERRO AO CADASTRAR O CEP ***" TO MENS
+                 END-IF
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R8.
 
        R8.
-           ACCEPT TCLI-NUMERO.
+           ACCEPT TFOR-NUMERO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R7.
-           IF CLI-NUMERO = SPACES
+           IF FOR-NUMERO = SPACES
               MOVE " *** NUMERO NAO PODE FICAR EM BRANCO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R8.
        R9.
-           ACCEPT TCLI-COMPLEMENTO.
+           ACCEPT TFOR-COMPLEMENTO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R7.
-           IF CLI-COMPLEMENTO = SPACES
+           IF FOR-COMPLEMENTO = SPACES
             MOVE " *** COMPLEMENTO NAO PODE FICAR EM BRANCO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R9.
 
        R10.
-           ACCEPT TCLI-TELEFONE.
+           ACCEPT TFOR-TELEFONE.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R9.
-           IF CLI-TELEFONE = SPACES
+           IF FOR-TELEFONE = ZEROS
             MOVE " *** TELEFONE NAO PODE FICAR EM BRANCO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R10.
        R11.
-           ACCEPT TCLI-EMAIL.
+           ACCEPT TFOR-EMAIL.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R10.
-           IF CLI-EMAIL = SPACES
+           IF FOR-EMAIL = SPACES
             MOVE " *** TELEFONE NAO PODE FICAR EM BRANCO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R11.
        R12.
-           ACCEPT TCLI-CONTATO.
+           ACCEPT TFOR-CONTATO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R11.
-           IF CLI-CONTATO = SPACES
+           IF FOR-CONTATO = SPACES
             MOVE " *** CONTATO NAO PODE FICAR EM BRANCO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R12.
+           MOVE FOR-CODIGO TO BANC-CODIGO
+           DISPLAY TELABANCO.
+
+       R13.
+           ACCEPT TFOR-BANCO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R12.
+       R14.
+           ACCEPT TFOR-AGENCIA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R13.
+       R15.
+           ACCEPT TFOR-CONTA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R14.
+       R16.
+           ACCEPT TFOR-TIPOCONTA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R15.
+           IF BANC-TIPOCONTA NOT = SPACES
+              IF BANC-TIPOCONTA NOT = "C" AND "c" AND "P" AND "p"
+                 MOVE "C - CORRENTE : P - POUPANCA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R16.
+       R17.
+           ACCEPT TFOR-CHAVEPIX.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R16.
 
            IF W-SEL = 1
             GO TO ALT-OPC.
@@ -671,8 +1092,21 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
-                WRITE REGCLI
+                PERFORM VALIDA-DOCUMENTO
+                IF W-DOC-VALIDO = "N"
+                   IF FOR-TIPOFORNECEDOR = "J"
+                      MOVE "*** CNPJ INVALIDO ***" TO MENS
+                   ELSE
+                      MOVE "*** CPF INVALIDO ***" TO MENS
+                   END-IF
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+                WRITE REGFOR
                 IF ST-ERRO = "00" OR "02"
+                      PERFORM GRAVA-CROSSREF
+                      PERFORM GRAVA-BANCARIO
+                      MOVE "I" TO LOG-OPERACAO
+                      PERFORM GRAVA-LOG
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -694,13 +1128,16 @@
       *
        ACE-001.
                 DISPLAY (20, 18)
-                     "N=NOVO REGISTRO | A=ALTERAR | E=EXCLUIR | S=SAIR:"
-                ACCEPT (20, 67) W-OPCAO
+                  "N=NOVO|A=ALTERAR|E=EXCLUIR|P=PESQUISAR|S=SAIR:"
+                ACCEPT (20, 66) W-OPCAO
                 IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
                     AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "S"
+                    AND W-OPCAO NOT = "P"
                     GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (20, 18) MENS
+                IF W-OPCAO = "P"
+                   GO TO PESQ-NOME.
                 IF W-OPCAO = "N"
                    GO TO R1
                 ELSE
@@ -724,12 +1161,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE ARQCLI RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO FUNCIONARIO EXCLUIDO ***" TO MENS
+                MOVE "I" TO FOR-SITUACAO
+                REWRITE REGFOR
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "E" TO LOG-OPERACAO
+                   PERFORM GRAVA-LOG
+                   MOVE "*** REGISTRO INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                MOVE "ERRO NA INATIVACAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
@@ -748,8 +1188,21 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
-                REWRITE REGCLI
+                PERFORM VALIDA-DOCUMENTO
+                IF W-DOC-VALIDO = "N"
+                   IF FOR-TIPOFORNECEDOR = "J"
+                      MOVE "*** CNPJ INVALIDO ***" TO MENS
+                   ELSE
+                      MOVE "*** CPF INVALIDO ***" TO MENS
+                   END-IF
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+                REWRITE REGFOR
                 IF ST-ERRO = "00" OR "02"
+                   PERFORM GRAVA-CROSSREF
+                   PERFORM GRAVA-BANCARIO
+                   MOVE "A" TO LOG-OPERACAO
+                   PERFORM GRAVA-LOG
                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
 
@@ -759,9 +1212,266 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
+      *--------------------------------------------------------------
+      *---[ PESQUISA DE FORNECEDOR POR NOME (START/READ NEXT) ]-------
+       PESQ-NOME.
+           DISPLAY TELALIMPAR
+           DISPLAY (2, 20) "DIGITE PARTE DO NOME PARA PESQUISAR:"
+           ACCEPT (2, 58) W-NOME-PESQ
+           MOVE W-NOME-PESQ TO FOR-NOME
+           START ARQFOR KEY IS NOT LESS THAN FOR-NOME
+           IF ST-ERRO NOT = "00"
+              MOVE "N" TO W-PESQ-FIM
+           ELSE
+              MOVE "N" TO W-PESQ-FIM.
+
+       PESQ-CARREGA.
+           MOVE SPACES TO W-PESQ-TAB
+           MOVE ZEROS TO W-PESQ-QTD
+           PERFORM UNTIL W-PESQ-QTD > 11 OR W-PESQ-FIM = "S"
+              READ ARQFOR NEXT RECORD
+                 AT END
+                    MOVE "S" TO W-PESQ-FIM
+                 NOT AT END
+                    IF FOR-SITUACAO NOT = "I"
+                       ADD 1 TO W-PESQ-QTD
+                       MOVE FOR-CODIGO TO W-PESQ-COD (W-PESQ-QTD)
+                       MOVE FOR-NOME   TO W-PESQ-NOME (W-PESQ-QTD)
+                    END-IF
+              END-READ
+           END-PERFORM.
+           IF W-PESQ-QTD = ZEROS
+              MOVE "*** NENHUM FORNECEDOR ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ACE-001.
+
+       PESQ-EXIBE.
+           MOVE ZEROS TO W-PESQ-SEL
+           DISPLAY TELAPESQUISA
+           ACCEPT W-PESQ-SEL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ACE-001.
+           IF W-PESQ-SEL NOT = ZEROS
+              MOVE W-PESQ-SEL TO FOR-CODIGO
+              GO TO LER-ARQFOR.
+           IF W-PESQ-FIM = "S"
+              MOVE "*** FIM DA LISTA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ACE-001.
+           GO TO PESQ-CARREGA.
+
+      *--------------------------------------------------------------
+      *---[ VALIDACAO DE DIGITO VERIFICADOR (MODULO 11) ]-------------
+       VALIDA-DOCUMENTO.
+           IF FOR-TIPOFORNECEDOR = "J"
+              PERFORM VALIDA-CNPJ
+           ELSE
+              PERFORM VALIDA-CPF.
+
+       VALIDA-CPF.
+           MOVE FOR-CPF TO W-CPF-NUM
+           MOVE "S" TO W-DOC-VALIDO
+           MOVE "S" TO W-TODOS-IGUAIS
+           PERFORM VARYING W-IDX FROM 2 BY 1 UNTIL W-IDX > 11
+              IF W-CPF-DIG (W-IDX) NOT = W-CPF-DIG (1)
+                 MOVE "N" TO W-TODOS-IGUAIS
+              END-IF
+           END-PERFORM
+           IF W-TODOS-IGUAIS = "S"
+              MOVE "N" TO W-DOC-VALIDO
+           ELSE
+              MOVE ZEROS TO W-SOMA
+              PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 9
+                 COMPUTE W-SOMA = W-SOMA +
+                         (W-CPF-DIG (W-IDX) * (11 - W-IDX))
+              END-PERFORM
+              COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+              IF W-RESTO < 2
+                 MOVE 0 TO W-DV1
+              ELSE
+                 COMPUTE W-DV1 = 11 - W-RESTO
+              END-IF
+              IF W-DV1 NOT = W-CPF-DIG (10)
+                 MOVE "N" TO W-DOC-VALIDO
+              ELSE
+                 MOVE ZEROS TO W-SOMA
+                 PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 10
+                    COMPUTE W-SOMA = W-SOMA +
+                            (W-CPF-DIG (W-IDX) * (12 - W-IDX))
+                 END-PERFORM
+                 COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+                 IF W-RESTO < 2
+                    MOVE 0 TO W-DV2
+                 ELSE
+                    COMPUTE W-DV2 = 11 - W-RESTO
+                 END-IF
+                 IF W-DV2 NOT = W-CPF-DIG (11)
+                    MOVE "N" TO W-DOC-VALIDO
+                 END-IF
+              END-IF
+           END-IF.
+
+       VALIDA-CNPJ.
+           MOVE FOR-CNPJ TO W-CNPJ-NUM
+           MOVE "S" TO W-DOC-VALIDO
+           MOVE "S" TO W-TODOS-IGUAIS
+           PERFORM VARYING W-IDX FROM 2 BY 1 UNTIL W-IDX > 14
+              IF W-CNPJ-DIG (W-IDX) NOT = W-CNPJ-DIG (1)
+                 MOVE "N" TO W-TODOS-IGUAIS
+              END-IF
+           END-PERFORM
+           IF W-TODOS-IGUAIS = "S"
+              MOVE "N" TO W-DOC-VALIDO
+           ELSE
+              MOVE ZEROS TO W-SOMA
+              PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 12
+                 COMPUTE W-SOMA = W-SOMA +
+                    (W-CNPJ-DIG (W-IDX) * W-CNPJ-PESO1-N (W-IDX))
+              END-PERFORM
+              COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+              IF W-RESTO < 2
+                 MOVE 0 TO W-DV1
+              ELSE
+                 COMPUTE W-DV1 = 11 - W-RESTO
+              END-IF
+              IF W-DV1 NOT = W-CNPJ-DIG (13)
+                 MOVE "N" TO W-DOC-VALIDO
+              ELSE
+                 MOVE ZEROS TO W-SOMA
+                 PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 13
+                    COMPUTE W-SOMA = W-SOMA +
+                       (W-CNPJ-DIG (W-IDX) * W-CNPJ-PESO2-N (W-IDX))
+                 END-PERFORM
+                 COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+                 IF W-RESTO < 2
+                    MOVE 0 TO W-DV2
+                 ELSE
+                    COMPUTE W-DV2 = 11 - W-RESTO
+                 END-IF
+                 IF W-DV2 NOT = W-CNPJ-DIG (14)
+                    MOVE "N" TO W-DOC-VALIDO
+                 END-IF
+              END-IF
+           END-IF.
+
+      *--------------------------------------------------------------
+      *---[ MANTEM O CRUZAMENTO CPF/CNPJ -> FOR-CODIGO ]---------------
+       GRAVA-CROSSREF.
+           IF FOR-TIPOFORNECEDOR = "J"
+              MOVE FOR-CNPJ TO DOC-NUMERO
+           ELSE
+              MOVE FOR-CPF TO DOC-NUMERO.
+           IF W-A-TIPOFORNECEDOR = "J"
+              MOVE W-A-CNPJ TO W-DOC-ANTIGO
+           ELSE
+              MOVE W-A-CPF TO W-DOC-ANTIGO.
+           IF W-DOC-ANTIGO NOT = ZEROS AND W-DOC-ANTIGO NOT = DOC-NUMERO
+              MOVE W-DOC-ANTIGO TO DOC-NUMERO
+              READ ARQFORDOC
+              IF ST-ERRODOC = "00"
+                 DELETE ARQFORDOC
+              END-IF
+              IF FOR-TIPOFORNECEDOR = "J"
+                 MOVE FOR-CNPJ TO DOC-NUMERO
+              ELSE
+                 MOVE FOR-CPF TO DOC-NUMERO
+              END-IF
+           END-IF.
+           MOVE FOR-CODIGO TO DOC-CODIGO
+           WRITE REGFORDOC
+           IF ST-ERRODOC = "22"
+              REWRITE REGFORDOC.
+
+      *--------------------------------------------------------------
+      *---[ GRAVA OS DADOS BANCARIOS/PIX DO FORNECEDOR ]---------------
+       GRAVA-BANCARIO.
+           MOVE FOR-CODIGO TO BANC-CODIGO
+           WRITE REGFORBANC
+           IF ST-ERROBANC = "22"
+              REWRITE REGFORBANC.
+
+      *--------------------------------------------------------------
+      *---[ TRILHA DE AUDITORIA - ANTES/DEPOIS DA ALTERACAO/EXCLUSAO ]
+       CAPTURA-ANTES.
+           MOVE FOR-NOME       TO W-A-NOME
+           MOVE FOR-CPF        TO W-A-CPF
+           MOVE FOR-CNPJ       TO W-A-CNPJ
+           MOVE FOR-CEP        TO W-A-CEP
+           MOVE FOR-LOGRADOURO TO W-A-LOGRADOURO
+           MOVE FOR-BAIRRO     TO W-A-BAIRRO
+           MOVE FOR-CIDADE     TO W-A-CIDADE
+           MOVE FOR-ESTADO     TO W-A-ESTADO
+           MOVE FOR-TELEFONE   TO W-A-TELEFONE
+           MOVE FOR-EMAIL      TO W-A-EMAIL
+           MOVE FOR-SITUACAO   TO W-A-SITUACAO
+           MOVE FOR-TIPOFORNECEDOR TO W-A-TIPOFORNECEDOR.
+
+       GRAVA-LOG.
+           MOVE FOR-CODIGO TO LOG-CODIGO
+           MOVE FUNCTION CURRENT-DATE TO W-DATAHORA-FULL
+           MOVE W-DATAHORA-FULL (1:16) TO LOG-DATAHORA
+           MOVE W-OPERADOR TO LOG-OPERADOR
+           MOVE W-A-NOME       TO LOG-A-NOME
+           MOVE W-A-CPF        TO LOG-A-CPF
+           MOVE W-A-CNPJ       TO LOG-A-CNPJ
+           MOVE W-A-CEP        TO LOG-A-CEP
+           MOVE W-A-LOGRADOURO TO LOG-A-LOGRADOURO
+           MOVE W-A-BAIRRO     TO LOG-A-BAIRRO
+           MOVE W-A-CIDADE     TO LOG-A-CIDADE
+           MOVE W-A-ESTADO     TO LOG-A-ESTADO
+           MOVE W-A-TELEFONE   TO LOG-A-TELEFONE
+           MOVE W-A-EMAIL      TO LOG-A-EMAIL
+           MOVE W-A-SITUACAO   TO LOG-A-SITUACAO
+           MOVE FOR-NOME       TO LOG-D-NOME
+           MOVE FOR-CPF        TO LOG-D-CPF
+           MOVE FOR-CNPJ       TO LOG-D-CNPJ
+           MOVE FOR-CEP        TO LOG-D-CEP
+           MOVE FOR-LOGRADOURO TO LOG-D-LOGRADOURO
+           MOVE FOR-BAIRRO     TO LOG-D-BAIRRO
+           MOVE FOR-CIDADE     TO LOG-D-CIDADE
+           MOVE FOR-ESTADO     TO LOG-D-ESTADO
+           MOVE FOR-TELEFONE   TO LOG-D-TELEFONE
+           MOVE FOR-EMAIL      TO LOG-D-EMAIL
+           MOVE FOR-SITUACAO   TO LOG-D-SITUACAO
+           MOVE ZEROS TO W-LOG-TENT
+           WRITE REGFORLOG
+           PERFORM UNTIL ST-ERROLOG = "00" OR W-LOG-TENT > 99
+              ADD 1 TO LOG-DATAHORA
+              ADD 1 TO W-LOG-TENT
+              WRITE REGFORLOG
+           END-PERFORM
+           IF ST-ERROLOG NOT = "00"
+              MOVE "*** FALHA AO GRAVAR O LOG DE AUDITORIA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      *--------------------------------------------------------------
+      *---[ EXIBE A TELA DE ACORDO COM O TIPO DE FORNECEDOR ]---------
+       SELECIONA-TELA.
+           IF FOR-TIPOFORNECEDOR = "J"
+              MOVE "Pessoa Juridica" TO DCLI-TIPOCLIENTE
+              DISPLAY TELAJURIDICA
+           ELSE
+              MOVE "Pessoa Fisica" TO DCLI-TIPOCLIENTE
+              DISPLAY TELAPESSOAFISICA
+              DISPLAY TFOR-CPF
+           END-IF.
+           DISPLAY TFOR-CODIGO.
+           DISPLAY TDTIPOCLIENTE.
+           DISPLAY TFOR-NOME.
+           DISPLAY TFOR-APELIDO.
+           DISPLAY TCLI-LOGRADOURO.
+           DISPLAY TFOR-BAIRRO.
+           DISPLAY TFOR-CIDADE.
+           DISPLAY TFOR-ESTADO.
+           DISPLAY TDFOR-ESTADO.
+           DISPLAY TFOR-TELEFONE.
+           DISPLAY TFOR-EMAIL.
+           DISPLAY TFOR-CONTATO.
+
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
-           CLOSE ARQFOR ARQCEP.
+           CLOSE ARQFOR ARQCEP ARQFORDOC ARQFORLOG ARQFORBANC.
            STOP RUN.
       *--------------------------------------------------------------
       *---------[ ROTINA DE MENSAGEM ]---------------------
