@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE004.
+      *AUTHOR. FELYPE DANTAS DOS SANTOS.
+      *-----------------------------------------------------------------
+      *************************************
+      *     RELATORIO DE FORNECEDORES      *
+      *     (POR ORDEM DE NOME - FOR-NOME) *
+      *************************************
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFOR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS FOR-CODIGO
+                      ALTERNATE RECORD KEY IS FOR-NOME WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+           SELECT RELFOR ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERROREL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+           COPY REGFOR.
+      *-----------------------------------------------------------------
+       FD RELFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFOR.LST".
+       01 REL-LINHA                 PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERROREL       PIC X(02) VALUE "00".
+       01 W-FIM             PIC X(01) VALUE "N".
+       01 W-FILTRO-UF        PIC X(02) VALUE SPACES.
+       01 W-DOC-EDIT         PIC Z(14)9.
+       01 W-CONT-LIN         PIC 9(02) VALUE ZEROS.
+       01 W-CONT-PAG         PIC 9(03) VALUE ZEROS.
+       01 W-CONT-TOTAL       PIC 9(06) VALUE ZEROS.
+       01 W-PAG-EDIT         PIC ZZ9.
+       01 W-TOTAL-EDIT       PIC ZZZ.ZZ9.
+
+       01 W-CAB1.
+          05 FILLER          PIC X(20) VALUE "RELATORIO DE FORNECE".
+          05 FILLER          PIC X(14) VALUE "DORES - SCE004".
+          05 FILLER          PIC X(10) VALUE SPACES.
+          05 FILLER          PIC X(08) VALUE "PAGINA: ".
+          05 CAB1-PAG        PIC ZZ9.
+
+       01 W-CAB2.
+          05 FILLER          PIC X(08) VALUE "CODIGO ".
+          05 FILLER          PIC X(31) VALUE
+                        "NOME                           ".
+          05 FILLER          PIC X(16) VALUE "DOCUMENTO       ".
+          05 FILLER          PIC X(19) VALUE
+                        "CIDADE          UF ".
+          05 FILLER          PIC X(06) VALUE "FONE".
+
+       01 W-DET1.
+          05 DET-CODIGO      PIC ZZZZZ9.
+          05 FILLER          PIC X(02) VALUE SPACES.
+          05 DET-NOME        PIC X(30).
+          05 FILLER          PIC X(01) VALUE SPACES.
+          05 DET-DOC         PIC X(15).
+          05 FILLER          PIC X(01) VALUE SPACES.
+          05 DET-CIDADE      PIC X(16).
+          05 DET-UF          PIC X(02).
+          05 FILLER          PIC X(01) VALUE SPACES.
+          05 DET-FONE        PIC 9(11).
+
+       01 W-ROD1.
+          05 FILLER          PIC X(24) VALUE "TOTAL DE FORNECEDORES : ".
+          05 ROD1-TOTAL      PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              MOVE "*** ARQUIVO DE FORNECEDOR NAO ENCONTRADO ***" TO
+              REL-LINHA
+              DISPLAY REL-LINHA
+              STOP RUN.
+       R0A.
+           OPEN OUTPUT RELFOR
+           IF ST-ERROREL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              CLOSE ARQFOR
+              STOP RUN.
+
+       R1.
+           DISPLAY "UF PARA FILTRAR (BRANCO = TODOS) : " WITH
+           NO ADVANCING
+           ACCEPT W-FILTRO-UF.
+
+       R2.
+           MOVE SPACES TO FOR-NOME
+           START ARQFOR KEY IS NOT LESS THAN FOR-NOME
+           IF ST-ERRO NOT = "00"
+              MOVE "S" TO W-FIM.
+
+       LOOP-LER.
+           PERFORM UNTIL W-FIM = "S"
+              READ ARQFOR NEXT RECORD
+                 AT END
+                    MOVE "S" TO W-FIM
+                 NOT AT END
+                    PERFORM AVALIA-REGISTRO
+              END-READ
+           END-PERFORM.
+           GO TO ROT-FIM.
+
+       AVALIA-REGISTRO.
+           IF FOR-SITUACAO NOT = "I"
+              IF W-FILTRO-UF = SPACES OR FOR-ESTADO = W-FILTRO-UF
+                 PERFORM IMPRIME-DETALHE.
+
+       IMPRIME-DETALHE.
+           IF W-CONT-LIN = ZEROS OR W-CONT-LIN > 50
+              PERFORM IMPRIME-CABECALHO.
+           MOVE FOR-CODIGO TO DET-CODIGO
+           MOVE FOR-NOME   TO DET-NOME
+           IF FOR-TIPOFORNECEDOR = "J"
+              MOVE FOR-CNPJ TO W-DOC-EDIT
+           ELSE
+              MOVE FOR-CPF  TO W-DOC-EDIT.
+           MOVE W-DOC-EDIT TO DET-DOC
+           MOVE FOR-CIDADE TO DET-CIDADE
+           MOVE FOR-ESTADO TO DET-UF
+           MOVE FOR-TELEFONE TO DET-FONE
+           WRITE REL-LINHA FROM W-DET1
+           ADD 1 TO W-CONT-LIN
+           ADD 1 TO W-CONT-TOTAL.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO W-CONT-PAG
+           MOVE W-CONT-PAG TO CAB1-PAG
+           MOVE 1 TO W-CONT-LIN
+           IF W-CONT-PAG > 1
+              MOVE SPACES TO REL-LINHA
+              WRITE REL-LINHA.
+           WRITE REL-LINHA FROM W-CAB1
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+           WRITE REL-LINHA FROM W-CAB2.
+
+       ROT-FIM.
+           MOVE W-CONT-TOTAL TO ROD1-TOTAL
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+           WRITE REL-LINHA FROM W-ROD1
+           CLOSE ARQFOR RELFOR
+           DISPLAY "RELATORIO GERADO EM RELFOR.LST"
+           STOP RUN.
