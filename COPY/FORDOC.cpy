@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      *    REGFORDOC - CRUZAMENTO CPF/CNPJ -> FOR-CODIGO (ARQFORDOC)
+      *    EVITA O MESMO DOCUMENTO CADASTRADO SOB CODIGOS DIFERENTES.
+      *-----------------------------------------------------------------
+       01 REGFORDOC.
+          03 DOC-NUMERO            PIC 9(14).
+          03 DOC-CODIGO            PIC 9(06).
