@@ -0,0 +1,35 @@
+      *-----------------------------------------------------------------
+      *    REGFORLOG - TRILHA DE AUDITORIA DO CADASTRO DE FORNECEDOR
+      *    (ARQFORLOG) - UM REGISTRO POR INCLUSAO/ALTERACAO/INATIVACAO.
+      *-----------------------------------------------------------------
+       01 REGFORLOG.
+          03 LOG-CHAVE.
+             05 LOG-CODIGO         PIC 9(06).
+             05 LOG-DATAHORA       PIC 9(16).
+          03 LOG-OPERACAO          PIC X(01).
+      *    LOG-OPERACAO: I = INCLUSAO  A = ALTERACAO  E = INATIVACAO
+          03 LOG-OPERADOR          PIC X(08).
+          03 LOG-ANTES.
+             05 LOG-A-NOME         PIC X(30).
+             05 LOG-A-CPF          PIC 9(11).
+             05 LOG-A-CNPJ         PIC 9(14).
+             05 LOG-A-CEP          PIC 9(08).
+             05 LOG-A-LOGRADOURO   PIC X(24).
+             05 LOG-A-BAIRRO       PIC X(40).
+             05 LOG-A-CIDADE       PIC X(24).
+             05 LOG-A-ESTADO       PIC X(02).
+             05 LOG-A-TELEFONE     PIC 9(11).
+             05 LOG-A-EMAIL        PIC X(33).
+             05 LOG-A-SITUACAO     PIC X(01).
+          03 LOG-DEPOIS.
+             05 LOG-D-NOME         PIC X(30).
+             05 LOG-D-CPF          PIC 9(11).
+             05 LOG-D-CNPJ         PIC 9(14).
+             05 LOG-D-CEP          PIC 9(08).
+             05 LOG-D-LOGRADOURO   PIC X(24).
+             05 LOG-D-BAIRRO       PIC X(40).
+             05 LOG-D-CIDADE       PIC X(24).
+             05 LOG-D-ESTADO       PIC X(02).
+             05 LOG-D-TELEFONE     PIC 9(11).
+             05 LOG-D-EMAIL        PIC X(33).
+             05 LOG-D-SITUACAO     PIC X(01).
