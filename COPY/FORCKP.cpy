@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      *    REGFORCKP - CHECKPOINT DE REINICIO DA CARGA EM LOTE (SCE005)
+      *    (ARQFORCKP) - GUARDA A QUANTIDADE DE TRANSACOES JA APLICADAS.
+      *-----------------------------------------------------------------
+       01 REGFORCKP.
+          03 CKP-JOB               PIC X(08).
+          03 CKP-CONTADOR          PIC 9(08).
