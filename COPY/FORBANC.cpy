@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      *    REGFORBANC - DADOS BANCARIOS/PAGAMENTO DO FORNECEDOR
+      *    (ARQFORBANC) - UM REGISTRO POR FOR-CODIGO.
+      *-----------------------------------------------------------------
+       01 REGFORBANC.
+          03 BANC-CODIGO           PIC 9(06).
+          03 BANC-BANCO            PIC 9(03).
+          03 BANC-AGENCIA          PIC 9(05).
+          03 BANC-CONTA            PIC 9(10).
+          03 BANC-TIPOCONTA        PIC X(01).
+      *    BANC-TIPOCONTA: C = CORRENTE   P = POUPANCA
+          03 BANC-CHAVEPIX         PIC X(40).
