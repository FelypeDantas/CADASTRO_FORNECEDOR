@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------------
+      *    REGTRAN - LAYOUT DO ARQUIVO DE TRANSACOES DO CARGA EM LOTE
+      *    (ARQTRAN) - CAMPOS ESPELHAM O LAYOUT DE REGFOR.
+      *-----------------------------------------------------------------
+       01 REGTRAN.
+          03 TRAN-FLAG              PIC X(01).
+      *    TRAN-FLAG: A=INCLUIR  C=ALTERAR  D=INATIVAR (EXCLUIR LOGICO)
+          03 TRAN-CODIGO            PIC 9(06).
+          03 TRAN-TIPOFORNECEDOR    PIC X(01).
+          03 TRAN-CPF               PIC 9(11).
+          03 TRAN-CNPJ              PIC 9(14).
+          03 TRAN-NOME              PIC X(30).
+          03 TRAN-APELIDO           PIC X(30).
+          03 TRAN-CEP               PIC 9(08).
+          03 TRAN-LOGRADOURO        PIC X(24).
+          03 TRAN-NUMERO            PIC X(11).
+          03 TRAN-COMPLEMENTO       PIC X(24).
+          03 TRAN-BAIRRO            PIC X(40).
+          03 TRAN-CIDADE            PIC X(24).
+          03 TRAN-ESTADO            PIC X(02).
+          03 TRAN-TELEFONE          PIC 9(11).
+          03 TRAN-EMAIL             PIC X(33).
+          03 TRAN-CONTATO           PIC X(32).
