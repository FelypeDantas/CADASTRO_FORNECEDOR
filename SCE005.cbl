@@ -0,0 +1,555 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE005.
+      *AUTHOR. FELYPE DANTAS DOS SANTOS.
+      *-----------------------------------------------------------------
+      ***********************************************
+      *     CARGA EM LOTE DO CADASTRO DE FORNECEDOR  *
+      *     (CONTRAPARTIDA BATCH DO SCE003)          *
+      ***********************************************
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFOR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS FOR-CODIGO
+                      ALTERNATE RECORD KEY IS FOR-NOME WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+           SELECT ARQFORDOC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DOC-NUMERO
+                    FILE STATUS  IS ST-ERRODOC.
+      *
+           SELECT ARQFORLOG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS LOG-CHAVE
+                    ALTERNATE RECORD KEY IS LOG-CODIGO
+                                   WITH DUPLICATES
+                    FILE STATUS  IS ST-ERROLOG.
+      *
+           SELECT ARQFORCKP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKP-JOB
+                    FILE STATUS  IS ST-ERROCKP.
+      *
+           SELECT ARQTRAN ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERROTRAN.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+           COPY REGFOR.
+      *-----------------------------------------------------------------
+       FD ARQFORDOC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFORDOC.DAT".
+           COPY FORDOC.
+      *-----------------------------------------------------------------
+       FD ARQFORLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFORLOG.DAT".
+           COPY FORLOG.
+      *-----------------------------------------------------------------
+       FD ARQFORCKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFORCKP.DAT".
+           COPY FORCKP.
+      *-----------------------------------------------------------------
+       FD ARQTRAN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQTRAN.DAT".
+           COPY FORTRAN.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       01 ST-ERRODOC        PIC X(02) VALUE "00".
+       01 ST-ERROLOG        PIC X(02) VALUE "00".
+       01 ST-ERROCKP        PIC X(02) VALUE "00".
+       01 ST-ERROTRAN       PIC X(02) VALUE "00".
+
+       01 W-FIM-TRAN         PIC X(01) VALUE "N".
+       01 W-COD-EDIT         PIC ZZZZZ9.
+       01 W-DOC-ANTIGO       PIC 9(14) VALUE ZEROS.
+       01 W-LOG-TENT         PIC 9(02) VALUE ZEROS.
+       01 W-CONT-LIDO        PIC 9(08) VALUE ZEROS.
+       01 W-CONT-APLIC       PIC 9(08) VALUE ZEROS.
+       01 W-CONT-REJEIT      PIC 9(08) VALUE ZEROS.
+       01 W-CONT-EDIT        PIC ZZZ.ZZZ.ZZ9.
+       01 W-OPERADOR         PIC X(08) VALUE "BATCH".
+       01 W-DATAHORA-FULL    PIC X(21) VALUE SPACES.
+
+       01 W-ANTES.
+          05 W-A-NOME        PIC X(30).
+          05 W-A-CPF         PIC 9(11).
+          05 W-A-CNPJ        PIC 9(14).
+          05 W-A-CEP         PIC 9(08).
+          05 W-A-LOGRADOURO  PIC X(24).
+          05 W-A-BAIRRO      PIC X(40).
+          05 W-A-CIDADE      PIC X(24).
+          05 W-A-ESTADO      PIC X(02).
+          05 W-A-TELEFONE    PIC 9(11).
+          05 W-A-EMAIL       PIC X(33).
+          05 W-A-SITUACAO    PIC X(01).
+          05 W-A-TIPOFORNECEDOR PIC X(01).
+
+      *--------------------------------------------
+      *-------[ VALIDACAO DE DIGITO VERIFICADOR CPF/CNPJ ]----------
+       01 W-DOC-VALIDO         PIC X(01) VALUE "S".
+       01 W-TODOS-IGUAIS       PIC X(01) VALUE "S".
+       01 W-SOMA               PIC 9(05) VALUE ZEROS.
+       01 W-RESTO              PIC 9(02) VALUE ZEROS.
+       01 W-DV1                PIC 9(02) VALUE ZEROS.
+       01 W-DV2                PIC 9(02) VALUE ZEROS.
+       01 W-IDX                PIC 9(02) VALUE ZEROS.
+
+       01 W-CPF-NUM             PIC 9(11) VALUE ZEROS.
+       01 W-CPF-TAB REDEFINES W-CPF-NUM.
+          05 W-CPF-DIG          PIC 9(01) OCCURS 11.
+
+       01 W-CNPJ-NUM            PIC 9(14) VALUE ZEROS.
+       01 W-CNPJ-TAB REDEFINES W-CNPJ-NUM.
+          05 W-CNPJ-DIG         PIC 9(01) OCCURS 14.
+
+       01 W-CNPJ-PESO1.
+          05 FILLER             PIC 9(01) VALUE 5.
+          05 FILLER             PIC 9(01) VALUE 4.
+          05 FILLER             PIC 9(01) VALUE 3.
+          05 FILLER             PIC 9(01) VALUE 2.
+          05 FILLER             PIC 9(01) VALUE 9.
+          05 FILLER             PIC 9(01) VALUE 8.
+          05 FILLER             PIC 9(01) VALUE 7.
+          05 FILLER             PIC 9(01) VALUE 6.
+          05 FILLER             PIC 9(01) VALUE 5.
+          05 FILLER             PIC 9(01) VALUE 4.
+          05 FILLER             PIC 9(01) VALUE 3.
+          05 FILLER             PIC 9(01) VALUE 2.
+       01 W-CNPJ-PESO1-TAB REDEFINES W-CNPJ-PESO1.
+          05 W-CNPJ-PESO1-N     PIC 9(01) OCCURS 12.
+
+       01 W-CNPJ-PESO2.
+          05 FILLER             PIC 9(01) VALUE 6.
+          05 FILLER             PIC 9(01) VALUE 5.
+          05 FILLER             PIC 9(01) VALUE 4.
+          05 FILLER             PIC 9(01) VALUE 3.
+          05 FILLER             PIC 9(01) VALUE 2.
+          05 FILLER             PIC 9(01) VALUE 9.
+          05 FILLER             PIC 9(01) VALUE 8.
+          05 FILLER             PIC 9(01) VALUE 7.
+          05 FILLER             PIC 9(01) VALUE 6.
+          05 FILLER             PIC 9(01) VALUE 5.
+          05 FILLER             PIC 9(01) VALUE 4.
+          05 FILLER             PIC 9(01) VALUE 3.
+          05 FILLER             PIC 9(01) VALUE 2.
+       01 W-CNPJ-PESO2-TAB REDEFINES W-CNPJ-PESO2.
+          05 W-CNPJ-PESO2-N     PIC 9(01) OCCURS 13.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O ARQFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQFOR
+                 CLOSE ARQFOR
+                 OPEN I-O ARQFOR
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDOR"
+                 STOP RUN.
+       R0A.
+           OPEN I-O ARQFORDOC
+           IF ST-ERRODOC NOT = "00"
+              IF ST-ERRODOC = "30"
+                 OPEN OUTPUT ARQFORDOC
+                 CLOSE ARQFORDOC
+                 OPEN I-O ARQFORDOC
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE CRUZAMENTO"
+                 GO TO ROT-FIM.
+       R0B.
+           OPEN I-O ARQFORLOG
+           IF ST-ERROLOG NOT = "00"
+              IF ST-ERROLOG = "30"
+                 OPEN OUTPUT ARQFORLOG
+                 CLOSE ARQFORLOG
+                 OPEN I-O ARQFORLOG
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE LOG"
+                 GO TO ROT-FIM.
+       R0C.
+           OPEN I-O ARQFORCKP
+           IF ST-ERROCKP NOT = "00"
+              IF ST-ERROCKP = "30"
+                 OPEN OUTPUT ARQFORCKP
+                 CLOSE ARQFORCKP
+                 OPEN I-O ARQFORCKP
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE CHECKPOINT"
+                 GO TO ROT-FIM.
+       R0D.
+           OPEN INPUT ARQTRAN
+           IF ST-ERROTRAN NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE TRANSACOES"
+              GO TO ROT-FIM.
+
+      *------------- LOCALIZA/CRIA O CHECKPOINT DE REINICIO -------
+       R1.
+           MOVE "SCE005"  TO CKP-JOB
+           READ ARQFORCKP
+           IF ST-ERROCKP = "23"
+              MOVE ZEROS TO CKP-CONTADOR
+              WRITE REGFORCKP
+           ELSE
+              DISPLAY "REINICIANDO APOS A TRANSACAO " CKP-CONTADOR.
+
+      *------------- PROCESSA O ARQUIVO DE TRANSACOES -------------
+       LOOP-TRAN.
+           PERFORM UNTIL W-FIM-TRAN = "S"
+              READ ARQTRAN
+                 AT END
+                    MOVE "S" TO W-FIM-TRAN
+                 NOT AT END
+                    ADD 1 TO W-CONT-LIDO
+                    IF W-CONT-LIDO > CKP-CONTADOR
+                       PERFORM PROCESSA-TRAN
+                    END-IF
+                    IF FUNCTION MOD (W-CONT-LIDO, 50) = 0
+                       AND W-CONT-LIDO > CKP-CONTADOR
+                       PERFORM GRAVA-CKP
+                    END-IF
+              END-READ
+           END-PERFORM.
+           GO TO ROT-FIM.
+
+       PROCESSA-TRAN.
+           EVALUATE TRAN-FLAG
+              WHEN "A"
+                 PERFORM INCLUI-TRAN
+              WHEN "C"
+                 PERFORM ALTERA-TRAN
+              WHEN "D"
+                 PERFORM INATIVA-TRAN
+              WHEN OTHER
+                 PERFORM REJEITA-TRAN
+           END-EVALUATE.
+
+       INCLUI-TRAN.
+           MOVE TRAN-CODIGO         TO FOR-CODIGO
+           MOVE TRAN-TIPOFORNECEDOR TO FOR-TIPOFORNECEDOR
+           MOVE TRAN-CPF            TO FOR-CPF
+           MOVE TRAN-CNPJ           TO FOR-CNPJ
+           MOVE TRAN-NOME           TO FOR-NOME
+           MOVE TRAN-APELIDO        TO FOR-APELIDO
+           MOVE TRAN-CEP            TO FOR-CEP
+           MOVE TRAN-LOGRADOURO     TO FOR-LOGRADOURO
+           MOVE TRAN-NUMERO         TO FOR-NUMERO
+           MOVE TRAN-COMPLEMENTO    TO FOR-COMPLEMENTO
+           MOVE TRAN-BAIRRO         TO FOR-BAIRRO
+           MOVE TRAN-CIDADE         TO FOR-CIDADE
+           MOVE TRAN-ESTADO         TO FOR-ESTADO
+           MOVE TRAN-TELEFONE       TO FOR-TELEFONE
+           MOVE TRAN-EMAIL          TO FOR-EMAIL
+           MOVE TRAN-CONTATO        TO FOR-CONTATO
+           MOVE "A" TO FOR-SITUACAO
+           MOVE SPACES TO W-A-NOME W-A-LOGRADOURO W-A-BAIRRO W-A-CIDADE
+           W-A-ESTADO W-A-EMAIL W-A-SITUACAO W-A-TIPOFORNECEDOR
+           MOVE ZEROS TO W-A-CPF W-A-CNPJ W-A-CEP W-A-TELEFONE
+           PERFORM VALIDA-DOCUMENTO
+           IF W-DOC-VALIDO = "N"
+              PERFORM REJEITA-TRAN
+           ELSE
+              IF FOR-TIPOFORNECEDOR = "J"
+                 MOVE FOR-CNPJ TO DOC-NUMERO
+              ELSE
+                 MOVE FOR-CPF TO DOC-NUMERO
+              END-IF
+              READ ARQFORDOC
+              IF ST-ERRODOC = "00" AND DOC-CODIGO NOT = FOR-CODIGO
+                 PERFORM REJEITA-TRAN
+              ELSE
+                 WRITE REGFOR
+                 IF ST-ERRO = "00" OR "02"
+                    PERFORM GRAVA-CROSSREF
+                    MOVE "I" TO LOG-OPERACAO
+                    PERFORM GRAVA-LOG
+                    ADD 1 TO W-CONT-APLIC
+                 ELSE
+                    PERFORM REJEITA-TRAN
+                 END-IF
+              END-IF
+           END-IF.
+
+       ALTERA-TRAN.
+           MOVE TRAN-CODIGO TO FOR-CODIGO
+           READ ARQFOR
+           IF ST-ERRO NOT = "00"
+              PERFORM REJEITA-TRAN
+           ELSE
+              PERFORM CAPTURA-ANTES
+              MOVE TRAN-TIPOFORNECEDOR TO FOR-TIPOFORNECEDOR
+              MOVE TRAN-CPF            TO FOR-CPF
+              MOVE TRAN-CNPJ           TO FOR-CNPJ
+              MOVE TRAN-NOME           TO FOR-NOME
+              MOVE TRAN-APELIDO        TO FOR-APELIDO
+              MOVE TRAN-CEP            TO FOR-CEP
+              MOVE TRAN-LOGRADOURO     TO FOR-LOGRADOURO
+              MOVE TRAN-NUMERO         TO FOR-NUMERO
+              MOVE TRAN-COMPLEMENTO    TO FOR-COMPLEMENTO
+              MOVE TRAN-BAIRRO         TO FOR-BAIRRO
+              MOVE TRAN-CIDADE         TO FOR-CIDADE
+              MOVE TRAN-ESTADO         TO FOR-ESTADO
+              MOVE TRAN-TELEFONE       TO FOR-TELEFONE
+              MOVE TRAN-EMAIL          TO FOR-EMAIL
+              MOVE TRAN-CONTATO        TO FOR-CONTATO
+              PERFORM VALIDA-DOCUMENTO
+              IF W-DOC-VALIDO = "N"
+                 PERFORM REJEITA-TRAN
+              ELSE
+                 IF FOR-TIPOFORNECEDOR = "J"
+                    MOVE FOR-CNPJ TO DOC-NUMERO
+                 ELSE
+                    MOVE FOR-CPF TO DOC-NUMERO
+                 END-IF
+                 READ ARQFORDOC
+                 IF ST-ERRODOC = "00" AND DOC-CODIGO NOT = FOR-CODIGO
+                    PERFORM REJEITA-TRAN
+                 ELSE
+                    REWRITE REGFOR
+                    IF ST-ERRO = "00" OR "02"
+                       PERFORM GRAVA-CROSSREF
+                       MOVE "A" TO LOG-OPERACAO
+                       PERFORM GRAVA-LOG
+                       ADD 1 TO W-CONT-APLIC
+                    ELSE
+                       PERFORM REJEITA-TRAN
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       INATIVA-TRAN.
+           MOVE TRAN-CODIGO TO FOR-CODIGO
+           READ ARQFOR
+           IF ST-ERRO NOT = "00"
+              PERFORM REJEITA-TRAN
+           ELSE
+              PERFORM CAPTURA-ANTES
+              MOVE "I" TO FOR-SITUACAO
+              REWRITE REGFOR
+              IF ST-ERRO = "00" OR "02"
+                 MOVE "E" TO LOG-OPERACAO
+                 PERFORM GRAVA-LOG
+                 ADD 1 TO W-CONT-APLIC
+              ELSE
+                 PERFORM REJEITA-TRAN.
+
+       REJEITA-TRAN.
+           ADD 1 TO W-CONT-REJEIT
+           MOVE TRAN-CODIGO TO W-COD-EDIT
+           DISPLAY "*** TRANSACAO REJEITADA - CODIGO " W-COD-EDIT
+                   " FLAG " TRAN-FLAG " ***".
+
+      *--------------------------------------------------------------
+      *---[ VALIDACAO DE DIGITO VERIFICADOR (MODULO 11) ]-------------
+       VALIDA-DOCUMENTO.
+           IF FOR-TIPOFORNECEDOR = "J"
+              PERFORM VALIDA-CNPJ
+           ELSE
+              PERFORM VALIDA-CPF.
+
+       VALIDA-CPF.
+           MOVE FOR-CPF TO W-CPF-NUM
+           MOVE "S" TO W-DOC-VALIDO
+           MOVE "S" TO W-TODOS-IGUAIS
+           PERFORM VARYING W-IDX FROM 2 BY 1 UNTIL W-IDX > 11
+              IF W-CPF-DIG (W-IDX) NOT = W-CPF-DIG (1)
+                 MOVE "N" TO W-TODOS-IGUAIS
+              END-IF
+           END-PERFORM
+           IF W-TODOS-IGUAIS = "S"
+              MOVE "N" TO W-DOC-VALIDO
+           ELSE
+              MOVE ZEROS TO W-SOMA
+              PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 9
+                 COMPUTE W-SOMA = W-SOMA +
+                         (W-CPF-DIG (W-IDX) * (11 - W-IDX))
+              END-PERFORM
+              COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+              IF W-RESTO < 2
+                 MOVE 0 TO W-DV1
+              ELSE
+                 COMPUTE W-DV1 = 11 - W-RESTO
+              END-IF
+              IF W-DV1 NOT = W-CPF-DIG (10)
+                 MOVE "N" TO W-DOC-VALIDO
+              ELSE
+                 MOVE ZEROS TO W-SOMA
+                 PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 10
+                    COMPUTE W-SOMA = W-SOMA +
+                            (W-CPF-DIG (W-IDX) * (12 - W-IDX))
+                 END-PERFORM
+                 COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+                 IF W-RESTO < 2
+                    MOVE 0 TO W-DV2
+                 ELSE
+                    COMPUTE W-DV2 = 11 - W-RESTO
+                 END-IF
+                 IF W-DV2 NOT = W-CPF-DIG (11)
+                    MOVE "N" TO W-DOC-VALIDO
+                 END-IF
+              END-IF
+           END-IF.
+
+       VALIDA-CNPJ.
+           MOVE FOR-CNPJ TO W-CNPJ-NUM
+           MOVE "S" TO W-DOC-VALIDO
+           MOVE "S" TO W-TODOS-IGUAIS
+           PERFORM VARYING W-IDX FROM 2 BY 1 UNTIL W-IDX > 14
+              IF W-CNPJ-DIG (W-IDX) NOT = W-CNPJ-DIG (1)
+                 MOVE "N" TO W-TODOS-IGUAIS
+              END-IF
+           END-PERFORM
+           IF W-TODOS-IGUAIS = "S"
+              MOVE "N" TO W-DOC-VALIDO
+           ELSE
+              MOVE ZEROS TO W-SOMA
+              PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 12
+                 COMPUTE W-SOMA = W-SOMA +
+                    (W-CNPJ-DIG (W-IDX) * W-CNPJ-PESO1-N (W-IDX))
+              END-PERFORM
+              COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+              IF W-RESTO < 2
+                 MOVE 0 TO W-DV1
+              ELSE
+                 COMPUTE W-DV1 = 11 - W-RESTO
+              END-IF
+              IF W-DV1 NOT = W-CNPJ-DIG (13)
+                 MOVE "N" TO W-DOC-VALIDO
+              ELSE
+                 MOVE ZEROS TO W-SOMA
+                 PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 13
+                    COMPUTE W-SOMA = W-SOMA +
+                       (W-CNPJ-DIG (W-IDX) * W-CNPJ-PESO2-N (W-IDX))
+                 END-PERFORM
+                 COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+                 IF W-RESTO < 2
+                    MOVE 0 TO W-DV2
+                 ELSE
+                    COMPUTE W-DV2 = 11 - W-RESTO
+                 END-IF
+                 IF W-DV2 NOT = W-CNPJ-DIG (14)
+                    MOVE "N" TO W-DOC-VALIDO
+                 END-IF
+              END-IF
+           END-IF.
+
+      *--------------------------------------------------------------
+      *---[ MANTEM O CRUZAMENTO CPF/CNPJ -> FOR-CODIGO ]---------------
+       GRAVA-CROSSREF.
+           IF FOR-TIPOFORNECEDOR = "J"
+              MOVE FOR-CNPJ TO DOC-NUMERO
+           ELSE
+              MOVE FOR-CPF TO DOC-NUMERO.
+           IF W-A-TIPOFORNECEDOR = "J"
+              MOVE W-A-CNPJ TO W-DOC-ANTIGO
+           ELSE
+              MOVE W-A-CPF TO W-DOC-ANTIGO.
+           IF W-DOC-ANTIGO NOT = ZEROS AND W-DOC-ANTIGO NOT = DOC-NUMERO
+              MOVE W-DOC-ANTIGO TO DOC-NUMERO
+              READ ARQFORDOC
+              IF ST-ERRODOC = "00"
+                 DELETE ARQFORDOC
+              END-IF
+              IF FOR-TIPOFORNECEDOR = "J"
+                 MOVE FOR-CNPJ TO DOC-NUMERO
+              ELSE
+                 MOVE FOR-CPF TO DOC-NUMERO
+              END-IF
+           END-IF.
+           MOVE FOR-CODIGO TO DOC-CODIGO
+           WRITE REGFORDOC
+           IF ST-ERRODOC = "22"
+              REWRITE REGFORDOC.
+
+      *--------------------------------------------------------------
+      *---[ TRILHA DE AUDITORIA - ANTES/DEPOIS DA ALTERACAO/EXCLUSAO ]
+       CAPTURA-ANTES.
+           MOVE FOR-NOME       TO W-A-NOME
+           MOVE FOR-CPF        TO W-A-CPF
+           MOVE FOR-CNPJ       TO W-A-CNPJ
+           MOVE FOR-CEP        TO W-A-CEP
+           MOVE FOR-LOGRADOURO TO W-A-LOGRADOURO
+           MOVE FOR-BAIRRO     TO W-A-BAIRRO
+           MOVE FOR-CIDADE     TO W-A-CIDADE
+           MOVE FOR-ESTADO     TO W-A-ESTADO
+           MOVE FOR-TELEFONE   TO W-A-TELEFONE
+           MOVE FOR-EMAIL      TO W-A-EMAIL
+           MOVE FOR-SITUACAO   TO W-A-SITUACAO
+           MOVE FOR-TIPOFORNECEDOR TO W-A-TIPOFORNECEDOR.
+
+       GRAVA-LOG.
+           MOVE FOR-CODIGO TO LOG-CODIGO
+           MOVE FUNCTION CURRENT-DATE TO W-DATAHORA-FULL
+           MOVE W-DATAHORA-FULL (1:16) TO LOG-DATAHORA
+           MOVE W-OPERADOR TO LOG-OPERADOR
+           MOVE W-A-NOME       TO LOG-A-NOME
+           MOVE W-A-CPF        TO LOG-A-CPF
+           MOVE W-A-CNPJ       TO LOG-A-CNPJ
+           MOVE W-A-CEP        TO LOG-A-CEP
+           MOVE W-A-LOGRADOURO TO LOG-A-LOGRADOURO
+           MOVE W-A-BAIRRO     TO LOG-A-BAIRRO
+           MOVE W-A-CIDADE     TO LOG-A-CIDADE
+           MOVE W-A-ESTADO     TO LOG-A-ESTADO
+           MOVE W-A-TELEFONE   TO LOG-A-TELEFONE
+           MOVE W-A-EMAIL      TO LOG-A-EMAIL
+           MOVE W-A-SITUACAO   TO LOG-A-SITUACAO
+           MOVE FOR-NOME       TO LOG-D-NOME
+           MOVE FOR-CPF        TO LOG-D-CPF
+           MOVE FOR-CNPJ       TO LOG-D-CNPJ
+           MOVE FOR-CEP        TO LOG-D-CEP
+           MOVE FOR-LOGRADOURO TO LOG-D-LOGRADOURO
+           MOVE FOR-BAIRRO     TO LOG-D-BAIRRO
+           MOVE FOR-CIDADE     TO LOG-D-CIDADE
+           MOVE FOR-ESTADO     TO LOG-D-ESTADO
+           MOVE FOR-TELEFONE   TO LOG-D-TELEFONE
+           MOVE FOR-EMAIL      TO LOG-D-EMAIL
+           MOVE FOR-SITUACAO   TO LOG-D-SITUACAO
+           MOVE ZEROS TO W-LOG-TENT
+           WRITE REGFORLOG
+           PERFORM UNTIL ST-ERROLOG = "00" OR W-LOG-TENT > 99
+              ADD 1 TO LOG-DATAHORA
+              ADD 1 TO W-LOG-TENT
+              WRITE REGFORLOG
+           END-PERFORM
+           IF ST-ERROLOG NOT = "00"
+              MOVE TRAN-CODIGO TO W-COD-EDIT
+              DISPLAY "*** FALHA AO GRAVAR LOG DE AUDITORIA - CODIGO "
+                      W-COD-EDIT " ***".
+
+      *--------------------------------------------------------------
+      *---[ CHECKPOINT DE REINICIO - GRAVADO PERIODICAMENTE ]---------
+       GRAVA-CKP.
+           MOVE W-CONT-LIDO TO CKP-CONTADOR
+           REWRITE REGFORCKP.
+
+       ROT-FIM.
+           MOVE W-CONT-LIDO TO CKP-CONTADOR
+           REWRITE REGFORCKP
+           MOVE W-CONT-LIDO TO W-CONT-EDIT
+           DISPLAY "TRANSACOES LIDAS      : " W-CONT-EDIT
+           MOVE W-CONT-APLIC TO W-CONT-EDIT
+           DISPLAY "TRANSACOES APLICADAS  : " W-CONT-EDIT
+           MOVE W-CONT-REJEIT TO W-CONT-EDIT
+           DISPLAY "TRANSACOES REJEITADAS : " W-CONT-EDIT
+           CLOSE ARQFOR ARQFORDOC ARQFORLOG ARQFORCKP ARQTRAN
+           STOP RUN.
